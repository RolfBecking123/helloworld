@@ -0,0 +1,222 @@
+      ****************************************************************
+      *
+      * Bulk-load new arrivals into bookfile, with restart/checkpoint
+      * support.
+      *
+      * Reads a sequential new-arrivals extract and adds each record
+      * to bookfile by calling book.cbl's add-record function. After
+      * every successful add, the checkpoint file is rewritten with
+      * the count of extract records processed so far, so a rerun
+      * after an abend skips the ones that already made it in instead
+      * of re-keying them or risking duplicate-key rejections.
+      *
+      ****************************************************************
+
+       identification division.
+       program-id. bookload.
+
+       environment division.
+       input-output section.
+       file-control.
+           select newarrivals assign to "newarrivals.dat"
+               organization is line sequential
+               file status is ls-na-status
+               .
+
+           select checkpoint-file assign to "bookload.ckp"
+               organization is line sequential
+               file status is ls-ckp-status
+               .
+
+           select load-report assign to "bookload.rpt"
+               organization is line sequential
+               file status is ls-rpt-status
+               .
+
+       data division.
+       file section.
+       FD newarrivals.
+       01 na-record.
+           03 na-title         pic x(50).
+           03 na-type          pic x(20).
+           03 na-author        pic x(50).
+           03 na-stockno       pic x(4).
+           03 na-retail        pic 99v99.
+           03 na-onhand        pic 9(5).
+           03 na-vendor-code   pic x(6).
+           03 na-isbn          pic x(13).
+           03 na-publisher     pic x(30).
+
+       FD checkpoint-file.
+       01 ckp-line             pic 9(8).
+
+       FD load-report.
+       01 rpt-line             pic x(80).
+
+       working-storage section.
+       01 ls-na-status         pic xx.
+       01 ls-ckp-status        pic xx.
+       01 ls-rpt-status        pic xx.
+
+       01 ws-na-eof-flag       pic x value "N".
+           88 ws-na-eof          value "Y".
+
+       01 ws-already-processed pic 9(8) value zero.
+       01 ws-processed-count   pic 9(8) value zero.
+       01 ws-record-number     pic 9(8) value zero.
+       01 ws-added-count       pic 9(5) value zero.
+       01 ws-skipped-count     pic 9(5) value zero.
+       01 ws-rejected-count    pic 9(5) value zero.
+
+       01 ws-book-function     pic x.
+           88 bk-add-record      value "2".
+           88 bk-batch-open      value "7".
+           88 bk-batch-close     value "8".
+       01 ws-book-file-status  pic xx.
+       copy "book-rec.cpy" replacing ==(prefix)== by ==ws-bk==.
+       01 ws-bk-effective-retail pic 99v99.
+
+       01 ws-detail-line.
+           05 ws-d-stockno      pic x(4).
+           05 filler            pic x(2)  value spaces.
+           05 ws-d-label        pic x(26).
+           05 ws-d-status       pic xx.
+
+       procedure division.
+       main-line.
+           perform read-checkpoint
+           perform open-files
+           perform open-bookfile-batch
+           perform skip-already-processed
+
+           perform until ws-na-eof
+               read newarrivals into na-record
+               if ls-na-status <> "00"
+                   set ws-na-eof to true
+               else
+                   add 1 to ws-record-number
+                   perform load-one-record
+               end-if
+           end-perform
+
+           perform close-bookfile-batch
+           perform close-files
+           display "bookload: added "     ws-added-count
+                    ", skipped "          ws-skipped-count
+                    " (already loaded), rejected " ws-rejected-count
+           stop run
+           .
+
+       read-checkpoint.
+           open input checkpoint-file
+           if ls-ckp-status = "00"
+               read checkpoint-file into ckp-line
+               if ls-ckp-status = "00"
+                   move ckp-line to ws-already-processed
+               end-if
+               close checkpoint-file
+           end-if
+           move ws-already-processed to ws-processed-count
+           .
+
+       open-files.
+           open input newarrivals
+           if ls-na-status <> "00"
+               display "bookload: cannot open newarrivals, status "
+                        ls-na-status
+               stop run
+           end-if
+
+           open output load-report
+           if ls-rpt-status <> "00"
+               display "bookload: cannot open load-report, status "
+                        ls-rpt-status
+               stop run
+           end-if
+           .
+
+       open-bookfile-batch.
+           set bk-batch-open to true
+           call "book" using ws-book-function
+                              ws-bk-details
+                              ws-book-file-status
+                              ws-bk-effective-retail
+           if ws-book-file-status <> "00"
+               display "bookload: cannot batch-open bookfile, status "
+                        ws-book-file-status
+               stop run
+           end-if
+           .
+
+       close-bookfile-batch.
+           set bk-batch-close to true
+           call "book" using ws-book-function
+                              ws-bk-details
+                              ws-book-file-status
+                              ws-bk-effective-retail
+           .
+
+       skip-already-processed.
+           move zero to ws-record-number
+           perform until ws-record-number >= ws-already-processed
+                   or ws-na-eof
+               read newarrivals into na-record
+               if ls-na-status <> "00"
+                   set ws-na-eof to true
+               else
+                   add 1 to ws-record-number
+               end-if
+           end-perform
+           .
+
+       load-one-record.
+           move na-title       to ws-bk-title
+           move na-type        to ws-bk-type
+           move na-author      to ws-bk-author
+           move na-stockno     to ws-bk-stockno
+           move na-retail      to ws-bk-retail
+           move na-onhand      to ws-bk-onhand
+           move zero           to ws-bk-sold
+           move na-vendor-code to ws-bk-vendor-code
+           move na-isbn        to ws-bk-isbn
+           move na-publisher   to ws-bk-publisher
+           set bk-add-record to true
+
+           call "book" using ws-book-function
+                              ws-bk-details
+                              ws-book-file-status
+                              ws-bk-effective-retail
+
+           move na-stockno to ws-d-stockno
+           move spaces to ws-d-status
+           evaluate ws-book-file-status
+            when "00"
+               move "added" to ws-d-label
+               add 1 to ws-added-count
+            when "99"
+               move "already on file - skipped" to ws-d-label
+               add 1 to ws-skipped-count
+            when other
+               move "rejected, status" to ws-d-label
+               move ws-book-file-status to ws-d-status
+               add 1 to ws-rejected-count
+           end-evaluate
+
+           move ws-detail-line to rpt-line
+           write rpt-line
+
+           add 1 to ws-processed-count
+           perform write-checkpoint
+           .
+
+       write-checkpoint.
+           open output checkpoint-file
+           move ws-processed-count to ckp-line
+           write ckp-line
+           close checkpoint-file
+           .
+
+       close-files.
+           close newarrivals
+           close load-report
+           .
