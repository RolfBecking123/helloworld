@@ -0,0 +1,231 @@
+      ****************************************************************
+      *
+      * Bulk price-change utility.
+      *
+      * Applies a percentage change to every bookfile record matching
+      * a given b-type or b-vendor-code, and prints a before/after
+      * report so the change can be checked before it goes live on
+      * the shelves. Every price it touches is also written to the
+      * audit log, the same as a change made through book.cbl.
+      *
+      ****************************************************************
+
+       identification division.
+       program-id. bookprice.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bookfile assign to "bookfile.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is dynamic
+               record key is b-stockno
+               alternate record key is b-title with duplicates
+               alternate record key is b-author with duplicates
+               alternate record key is b-type with duplicates
+               alternate record key is b-isbn with duplicates
+               .
+
+           select optional auditfile assign to "audit.dat"
+               file status is ls-audit-status
+               organization is line sequential
+               .
+
+           select price-report assign to "bookprice.rpt"
+               organization is line sequential
+               file status is ls-rpt-status
+               .
+
+       data division.
+       file section.
+       FD bookfile is external.
+       copy "book-rec.cpy" replacing ==(prefix)== by ==b==.
+
+       FD auditfile.
+       copy "audit-rec.cpy" replacing ==(prefix)== by ==aud==.
+
+       FD price-report.
+       01 rpt-line              pic x(90).
+
+       working-storage section.
+       01 ls-file-status        pic xx.
+       01 ls-audit-status       pic xx.
+       01 ls-rpt-status         pic xx.
+
+       01 ws-select-mode        pic x.
+           88 select-by-type      value "T" "t".
+           88 select-by-vendor    value "V" "v".
+
+       01 ws-select-value       pic x(20).
+       01 ws-percent            pic s9(3)v99.
+       01 ws-eof-flag           pic x value "N".
+           88 ws-eof               value "Y".
+
+       01 ws-old-retail         pic 99v99.
+       01 ws-computed-retail    pic s9(5)v99.
+       01 ws-new-retail         pic 99v99.
+       01 ws-change-count       pic 9(5) value zero.
+       01 ws-reject-count       pic 9(5) value zero.
+
+       01 ws-size-error-flag    pic x value "N".
+           88 ws-size-error       value "Y".
+
+       01 ws-heading-1.
+           05 filler             pic x(10) value "STOCK #".
+           05 filler             pic x(15) value "OLD RETAIL".
+           05 filler             pic x(15) value "NEW RETAIL".
+           05 filler             pic x(30) value "TITLE".
+           05 filler             pic x(20) value "RESULT".
+
+       01 ws-detail-line.
+           05 ws-d-stockno       pic x(4).
+           05 filler             pic x(6)  value spaces.
+           05 ws-d-old-retail    pic z9.99.
+           05 filler             pic x(8)  value spaces.
+           05 ws-d-new-retail    pic z9.99.
+           05 filler             pic x(8)  value spaces.
+           05 ws-d-title         pic x(30).
+           05 ws-d-result        pic x(20).
+
+       procedure division.
+       main-line.
+           perform prompt-for-selection
+           perform open-files
+           perform write-headings
+
+           perform until ws-eof
+               read bookfile next record
+               if ls-file-status <> "00"
+                   set ws-eof to true
+               else
+                   perform apply-if-matched
+               end-if
+           end-perform
+
+           perform close-files
+           display "bookprice: " ws-change-count " prices changed, "
+                    ws-reject-count " rejected (out of range)"
+           stop run
+           .
+
+       prompt-for-selection.
+           display "Apply by (T)ype or (V)endor code? "
+           accept ws-select-mode
+
+           if select-by-type
+               display "Enter b-type value to match: "
+               move spaces to ws-select-value
+               accept ws-select-value
+           else
+               if select-by-vendor
+                   display "Enter vendor code to match: "
+                   move spaces to ws-select-value
+                   accept ws-select-value
+               else
+                   display "bookprice: invalid selection - use T or V"
+                   stop run
+               end-if
+           end-if
+
+           display "Enter percent change, for example 10 or -15: "
+           accept ws-percent
+           .
+
+       open-files.
+           open i-o bookfile
+           if ls-file-status <> "00"
+               display "bookprice: cannot open bookfile, status "
+                        ls-file-status
+               stop run
+           end-if
+
+           open output price-report
+           if ls-rpt-status <> "00"
+               display "bookprice: cannot open price-report, status "
+                        ls-rpt-status
+               stop run
+           end-if
+           .
+
+       write-headings.
+           move ws-heading-1 to rpt-line
+           write rpt-line
+           .
+
+       apply-if-matched.
+           if (select-by-type and b-type = ws-select-value)
+                   or (select-by-vendor
+                       and b-vendor-code = ws-select-value)
+               perform change-price
+           end-if
+           .
+
+       change-price.
+           move b-retail to ws-old-retail
+           move "N" to ws-size-error-flag
+           compute ws-computed-retail rounded =
+               b-retail + (b-retail * ws-percent / 100)
+               on size error
+                   move "Y" to ws-size-error-flag
+           end-compute
+           if not ws-size-error
+                   and (ws-computed-retail < zero
+                        or ws-computed-retail > 99.99)
+               move "Y" to ws-size-error-flag
+           end-if
+           if not ws-size-error
+               move ws-computed-retail to ws-new-retail
+           end-if
+
+           move b-stockno to ws-d-stockno
+           move ws-old-retail to ws-d-old-retail
+           move b-title to ws-d-title
+
+           if ws-size-error
+               move zero to ws-d-new-retail
+               move "REJECTED - OUT OF RANGE" to ws-d-result
+               move ws-detail-line to rpt-line
+               write rpt-line
+               add 1 to ws-reject-count
+           else
+               move ws-new-retail to ws-d-new-retail
+               move spaces to ws-d-result
+               move ws-detail-line to rpt-line
+               write rpt-line
+               add 1 to ws-change-count
+
+               move ws-new-retail to b-retail
+               rewrite b-details
+               if ls-file-status = "00"
+                   perform write-audit-record
+               end-if
+           end-if
+           .
+
+       write-audit-record.
+           open extend auditfile
+           evaluate ls-audit-status
+            when "05"
+            when "00"
+               continue
+            when other
+               exit paragraph
+           end-evaluate
+
+           move b-stockno      to aud-stockno
+           move "UPDATE"       to aud-operation
+           move b-onhand       to aud-old-onhand
+           move b-onhand       to aud-new-onhand
+           move ws-old-retail  to aud-old-retail
+           move ws-new-retail  to aud-new-retail
+           move function current-date to aud-timestamp
+           write aud-record
+
+           close auditfile
+           .
+
+       close-files.
+           close bookfile
+           close price-report
+           .
