@@ -0,0 +1,165 @@
+      ****************************************************************
+      *
+      * End-of-day sales/inventory extract for accounting.
+      *
+      * Reads bookfile sequentially and writes one fixed-width line
+      * per record: stockno, type, units sold today, and the ending
+      * on-hand extended value (b-onhand * b-retail), for accounting's
+      * nightly import. "Units sold today" is today's b-sold less
+      * what b-sold was as of the last time this program ran, so it
+      * keeps its own snapshot file - separate from bookrecon.cbl's -
+      * so the two nightly jobs don't depend on each other's run
+      * order.
+      *
+      ****************************************************************
+
+       identification division.
+       program-id. bookextract.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bookfile assign to "bookfile.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is sequential
+               record key is b-stockno
+               alternate record key is b-title with duplicates
+               alternate record key is b-author with duplicates
+               alternate record key is b-type with duplicates
+               alternate record key is b-isbn with duplicates
+               .
+
+           select snapshotfile assign to "extractsnap.dat"
+               file status is ls-snap-status
+               organization is indexed
+               access mode is dynamic
+               record key is snap-stockno
+               .
+
+           select extract-file assign to "bookextract.dat"
+               organization is line sequential
+               file status is ls-ext-status
+               .
+
+       data division.
+       file section.
+       FD bookfile is external.
+       copy "book-rec.cpy" replacing ==(prefix)== by ==b==.
+
+       FD snapshotfile.
+       01 snapshot-record.
+           03 snap-stockno          pic x(4).
+           03 snap-sold             pic 9(5).
+
+       FD extract-file.
+       01 extract-record.
+           03 ext-stockno            pic x(4).
+           03 ext-type               pic x(20).
+           03 ext-units-sold-today   pic 9(5).
+           03 ext-ending-value       pic 9(9)v99.
+
+       working-storage section.
+       01 ls-file-status            pic xx.
+       01 ls-snap-status            pic xx.
+       01 ls-ext-status             pic xx.
+
+       01 ws-eof-flag                pic x value "N".
+           88 ws-eof                   value "Y".
+
+       01 ws-snap-found-flag         pic x.
+           88 ws-snap-found             value "Y".
+
+       01 ws-prior-sold              pic 9(5).
+       01 ws-units-sold-today        pic s9(5).
+       01 ws-record-count            pic 9(7) value zero.
+
+       procedure division.
+       main-line.
+           perform open-files
+           perform until ws-eof
+               read bookfile next record
+               if ls-file-status <> "00"
+                   set ws-eof to true
+               else
+                   perform extract-one-record
+               end-if
+           end-perform
+           perform close-files
+           display "bookextract: " ws-record-count " records extracted"
+           stop run
+           .
+
+       open-files.
+           open input bookfile
+           if ls-file-status <> "00"
+               display "bookextract: cannot open bookfile, status "
+                        ls-file-status
+               stop run
+           end-if
+
+           open i-o snapshotfile
+           evaluate ls-snap-status
+            when "05"
+      *>-------File not created yet
+            when "00"
+               continue
+            when other
+               display "bookextract: cannot open snapshotfile, status "
+                        ls-snap-status
+               stop run
+           end-evaluate
+
+           open output extract-file
+           if ls-ext-status <> "00"
+               display "bookextract: cannot open extract-file, status "
+                        ls-ext-status
+               stop run
+           end-if
+           .
+
+       extract-one-record.
+           perform look-up-snapshot
+
+           compute ws-units-sold-today = b-sold - ws-prior-sold
+           if ws-units-sold-today < zero
+               move zero to ws-units-sold-today
+           end-if
+
+           move b-stockno            to ext-stockno
+           move b-type               to ext-type
+           move ws-units-sold-today  to ext-units-sold-today
+           compute ext-ending-value  = b-onhand * b-retail
+           write extract-record
+
+           add 1 to ws-record-count
+           perform update-snapshot
+           .
+
+       look-up-snapshot.
+           move "N" to ws-snap-found-flag
+           move b-stockno to snap-stockno
+           read snapshotfile
+           if ls-snap-status = "00"
+               set ws-snap-found to true
+               move snap-sold to ws-prior-sold
+           else
+               move zero to ws-prior-sold
+           end-if
+           .
+
+       update-snapshot.
+           move b-stockno to snap-stockno
+           move b-sold    to snap-sold
+           if ws-snap-found
+               rewrite snapshot-record
+           else
+               write snapshot-record
+           end-if
+           .
+
+       close-files.
+           close bookfile
+           close snapshotfile
+           close extract-file
+           .
