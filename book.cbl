@@ -17,6 +17,13 @@
                record key is b-stockno
                alternate record key is b-title with duplicates
                alternate record key is b-author with duplicates
+               alternate record key is b-type with duplicates
+               alternate record key is b-isbn with duplicates
+               .
+
+           select optional auditfile assign to "audit.dat"
+               file status is ls-audit-status
+               organization is line sequential
                .
 
        Data division.
@@ -24,9 +31,28 @@
        FD bookfile is external.
        copy "book-rec.cpy" replacing ==(prefix)== by ==b==.
 
+       FD auditfile.
+       copy "audit-rec.cpy" replacing ==(prefix)== by ==aud==.
+
        working-storage section.
        01 ls-file-status   pic xx.
        01 ls-call-status   pic x(2) comp-5.
+       01 ls-search-type   pic x(20).
+       01 ls-last-stockno  pic x(4).
+       01 ls-audit-status  pic xx.
+
+       01 ws-audit-stockno    pic x(4).
+       01 ws-audit-operation  pic x(6).
+       01 ws-audit-old-onhand pic 9(5).
+       01 ws-audit-new-onhand pic 9(5).
+       01 ws-audit-old-retail pic 99v99.
+       01 ws-audit-new-retail pic 99v99.
+
+       01 ws-batch-flag       pic x value "N".
+           88 ws-batch-active   value "Y".
+
+       01 ws-today            pic 9(8).
+       01 ws-effective-retail pic 99v99.
 
        linkage section.
        01 lnk-function     pic x.
@@ -34,13 +60,19 @@
            88 add-record     value "2".
            88 delete-record  value "3".
            88 next-record    value "4".
+           88 update-record  value "5".
+           88 read-by-type   value "6".
+           88 batch-open     value "7".
+           88 batch-close    value "8".
        01 lnk-file-status  pic xx.
        copy "book-rec.cpy" replacing ==(prefix)== by ==lnk-b==.
+       01 lnk-b-effective-retail pic 99v99.
 
 
        procedure division using lnk-function
                                 lnk-b-details
-                                lnk-file-status.
+                                lnk-file-status
+                                lnk-b-effective-retail.
        main section.
 
            call "CBL_TOUPPER" using lnk-b-text-details
@@ -60,13 +92,65 @@
             when next-record
                perform do-next-record
 
+            when update-record
+               perform do-update-record
+
+            when read-by-type
+               perform do-read-by-type
+
+            when batch-open
+               perform do-batch-open
+
+            when batch-close
+               perform do-batch-close
+
            end-evaluate
            exit program
            stop run
            .
 
+       do-batch-open section.
+           open i-o bookfile
+           evaluate ls-file-status
+            when "05"
+      *>-------File not created yet - open still succeeded
+               set ws-batch-active to true
+               move "00" to ls-file-status
+            when "00"
+               set ws-batch-active to true
+            when other
+               continue
+           end-evaluate
+           move ls-file-status to lnk-file-status
+           .
+
+       do-batch-close section.
+           if ws-batch-active
+               close bookfile
+           end-if
+           move "N" to ws-batch-flag
+           move ls-file-status to lnk-file-status
+           .
+
+       compute-effective-price section.
+           move b-retail to ws-effective-retail
+           move function current-date(1:8) to ws-today
+           if b-discount-pct > zero
+                   and b-sale-start > zero
+                   and b-sale-end > zero
+                   and ws-today >= b-sale-start
+                   and ws-today <= b-sale-end
+               compute ws-effective-retail rounded =
+                   b-retail - (b-retail * b-discount-pct / 100)
+           end-if
+           .
+
        do-read-record section.
-           open input bookfile
+           if ws-batch-active
+               move "00" to ls-file-status
+           else
+               open input bookfile
+           end-if
            if ls-file-status <> "00"
                initialize lnk-b-details
                move all '*' to lnk-b-text-details
@@ -87,6 +171,10 @@
                move lnk-b-author to b-author
                read bookfile key is b-author
 
+            when lnk-b-isbn <> spaces
+               move lnk-b-isbn to b-isbn
+               read bookfile key is b-isbn
+
            when other
       *>------------No key specified - return unsuccessful read
                move "23" to ls-file-status
@@ -99,17 +187,31 @@
                move b-author to lnk-b-author
                move b-stockno to lnk-b-stockno
                move b-retail to lnk-b-retail
+               perform compute-effective-price
+               move ws-effective-retail to lnk-b-effective-retail
                move b-onhand to lnk-b-onhand
                move b-sold to lnk-b-sold
+               move b-vendor-code to lnk-b-vendor-code
+               move b-isbn to lnk-b-isbn
+               move b-publisher to lnk-b-publisher
+               move b-discount-pct to lnk-b-discount-pct
+               move b-sale-start to lnk-b-sale-start
+               move b-sale-end to lnk-b-sale-end
            else
                initialize lnk-b-details
                move all '*' to lnk-b-text-details
            end-if
-           close bookfile
+           if not ws-batch-active
+               close bookfile
+           end-if
            .
 
        do-next-record section.
-           open input bookfile
+           if ws-batch-active
+               move "00" to ls-file-status
+           else
+               open input bookfile
+           end-if
            if ls-file-status <> "00"
                initialize lnk-b-details
                move all '*' to lnk-b-text-details
@@ -129,17 +231,93 @@
                move b-author to lnk-b-author
                move b-stockno to lnk-b-stockno
                move b-retail to lnk-b-retail
+               perform compute-effective-price
+               move ws-effective-retail to lnk-b-effective-retail
+               move b-onhand to lnk-b-onhand
+               move b-sold to lnk-b-sold
+               move b-vendor-code to lnk-b-vendor-code
+               move b-isbn to lnk-b-isbn
+               move b-publisher to lnk-b-publisher
+               move b-discount-pct to lnk-b-discount-pct
+               move b-sale-start to lnk-b-sale-start
+               move b-sale-end to lnk-b-sale-end
+           else
+               initialize lnk-b-details
+               move all '*' to lnk-b-text-details
+           end-if
+           if not ws-batch-active
+               close bookfile
+           end-if
+           .
+
+       do-read-by-type section.
+           if ws-batch-active
+               move "00" to ls-file-status
+           else
+               open input bookfile
+           end-if
+           if ls-file-status <> "00"
+               initialize lnk-b-details
+               move all '*' to lnk-b-text-details
+
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           move lnk-b-type   to ls-search-type
+           move lnk-b-stockno to ls-last-stockno
+           move lnk-b-type   to b-type
+           start bookfile key is equal to b-type
+
+           if ls-file-status = "00"
+               perform until ls-file-status <> "00"
+                   read bookfile next record
+                   if ls-file-status = "00"
+                       if b-type <> ls-search-type
+                           move "10" to ls-file-status
+                       else
+                           if ls-last-stockno = spaces
+                                   or b-stockno > ls-last-stockno
+                               exit perform
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+           move ls-file-status to lnk-file-status
+           if ls-file-status = "00"
+               move b-title to lnk-b-title
+               move b-type to lnk-b-type
+               move b-author to lnk-b-author
+               move b-stockno to lnk-b-stockno
+               move b-retail to lnk-b-retail
+               perform compute-effective-price
+               move ws-effective-retail to lnk-b-effective-retail
                move b-onhand to lnk-b-onhand
                move b-sold to lnk-b-sold
+               move b-vendor-code to lnk-b-vendor-code
+               move b-isbn to lnk-b-isbn
+               move b-publisher to lnk-b-publisher
+               move b-discount-pct to lnk-b-discount-pct
+               move b-sale-start to lnk-b-sale-start
+               move b-sale-end to lnk-b-sale-end
            else
                initialize lnk-b-details
                move all '*' to lnk-b-text-details
+               move ls-search-type to lnk-b-type
+           end-if
+           if not ws-batch-active
+               close bookfile
            end-if
-           close bookfile
            .
 
        do-add-record section.
-           open i-o bookfile
+           if ws-batch-active
+               move "00" to ls-file-status
+           else
+               open i-o bookfile
+           end-if
            evaluate ls-file-status
             when "05"
       *>-------File not created yet
@@ -163,15 +341,80 @@
                move lnk-b-retail to b-retail
                move lnk-b-onhand to b-onhand
                move lnk-b-sold   to b-sold
+               move lnk-b-vendor-code to b-vendor-code
+               move lnk-b-isbn to b-isbn
+               move lnk-b-publisher to b-publisher
+               move lnk-b-discount-pct to b-discount-pct
+               move lnk-b-sale-start to b-sale-start
+               move lnk-b-sale-end to b-sale-end
                write b-details
+               if ls-file-status = "00"
+                   move b-stockno    to ws-audit-stockno
+                   move "ADD"        to ws-audit-operation
+                   move zero         to ws-audit-old-onhand
+                   move zero         to ws-audit-old-retail
+                   move b-onhand     to ws-audit-new-onhand
+                   move b-retail     to ws-audit-new-retail
+                   perform write-audit-record
+               end-if
            end-if
 
            move ls-file-status to lnk-file-status
-           close bookfile
+           if not ws-batch-active
+               close bookfile
+           end-if
+           .
+
+       do-update-record section.
+           if ws-batch-active
+               move "00" to ls-file-status
+           else
+               open i-o bookfile
+           end-if
+           if ls-file-status <> "00"
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           move lnk-b-stockno to b-stockno
+           read bookfile
+           if ls-file-status = "00"
+               move b-onhand to ws-audit-old-onhand
+               move b-retail to ws-audit-old-retail
+               move lnk-b-title  to b-title
+               move lnk-b-type   to b-type
+               move lnk-b-author to b-author
+               move lnk-b-retail to b-retail
+               move lnk-b-onhand to b-onhand
+               move lnk-b-sold   to b-sold
+               move lnk-b-vendor-code to b-vendor-code
+               move lnk-b-isbn to b-isbn
+               move lnk-b-publisher to b-publisher
+               move lnk-b-discount-pct to b-discount-pct
+               move lnk-b-sale-start to b-sale-start
+               move lnk-b-sale-end to b-sale-end
+               rewrite b-details
+               if ls-file-status = "00"
+                   move b-stockno    to ws-audit-stockno
+                   move "UPDATE"     to ws-audit-operation
+                   move b-onhand     to ws-audit-new-onhand
+                   move b-retail     to ws-audit-new-retail
+                   perform write-audit-record
+               end-if
+           end-if
+
+           move ls-file-status to lnk-file-status
+           if not ws-batch-active
+               close bookfile
+           end-if
            .
 
        do-delete-record section.
-           open i-o bookfile
+           if ws-batch-active
+               move "00" to ls-file-status
+           else
+               open i-o bookfile
+           end-if
            if ls-file-status <> "00"
                move ls-file-status to lnk-file-status
                exit section
@@ -181,17 +424,32 @@
             when lnk-b-stockno <> spaces
                move lnk-b-stockno to b-stockno
                read bookfile
+               if ls-file-status = "00"
+                   move b-onhand to ws-audit-old-onhand
+                   move b-retail to ws-audit-old-retail
+               end-if
                delete bookfile record
+               perform log-delete-if-ok
 
             when lnk-b-title <> spaces
                move lnk-b-title to b-title
                read bookfile key is b-title
+               if ls-file-status = "00"
+                   move b-onhand to ws-audit-old-onhand
+                   move b-retail to ws-audit-old-retail
+               end-if
                delete bookfile record
+               perform log-delete-if-ok
 
             when lnk-b-author <> spaces
                move lnk-b-author to b-author
                read bookfile key is b-author
+               if ls-file-status = "00"
+                   move b-onhand to ws-audit-old-onhand
+                   move b-retail to ws-audit-old-retail
+               end-if
                delete bookfile record
+               perform log-delete-if-ok
 
            when other
       *>------------No key specified - return unsuccessful read
@@ -200,6 +458,42 @@
            end-evaluate
 
            move ls-file-status to lnk-file-status
-           close bookfile
+           if not ws-batch-active
+               close bookfile
+           end-if
+           .
+
+       log-delete-if-ok section.
+           if ls-file-status = "00"
+               move b-stockno to ws-audit-stockno
+               move "DELETE"  to ws-audit-operation
+               move zero      to ws-audit-new-onhand
+               move zero      to ws-audit-new-retail
+               perform write-audit-record
+           end-if
+           .
+
+       write-audit-record section.
+           open extend auditfile
+           evaluate ls-audit-status
+            when "05"
+      *>-------File not created yet
+            when "00"
+               continue
+
+            when other
+               exit section
+           end-evaluate
+
+           move ws-audit-stockno    to aud-stockno
+           move ws-audit-operation  to aud-operation
+           move ws-audit-old-onhand to aud-old-onhand
+           move ws-audit-new-onhand to aud-new-onhand
+           move ws-audit-old-retail to aud-old-retail
+           move ws-audit-new-retail to aud-new-retail
+           move function current-date to aud-timestamp
+           write aud-record
+
+           close auditfile
            .
 
