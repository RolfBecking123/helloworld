@@ -0,0 +1,180 @@
+      ****************************************************************
+      *
+      * Inventory valuation report.
+      *
+      * Reads bookfile sequentially in b-type order, multiplies
+      * b-onhand by b-retail for every record, accumulates a subtotal
+      * per b-type plus a grand total, and prints the summary the
+      * accountant asks for at month-end.
+      *
+      ****************************************************************
+
+       identification division.
+       program-id. bookval.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bookfile assign to "bookfile.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is sequential
+               record key is b-stockno
+               alternate record key is b-title with duplicates
+               alternate record key is b-author with duplicates
+               alternate record key is b-type with duplicates
+               alternate record key is b-isbn with duplicates
+               .
+
+           select valuation-report assign to "valuation.rpt"
+               organization is line sequential
+               file status is ls-rpt-status
+               .
+
+       data division.
+       file section.
+       FD bookfile is external.
+       copy "book-rec.cpy" replacing ==(prefix)== by ==b==.
+
+       FD valuation-report.
+       01 rpt-line                pic x(80).
+
+       working-storage section.
+       01 ls-file-status          pic xx.
+       01 ls-rpt-status           pic xx.
+       01 ws-eof-flag             pic x value "N".
+           88 ws-eof                value "Y".
+
+       01 ws-first-record-flag    pic x value "Y".
+           88 ws-first-record       value "Y".
+
+       01 ws-prev-type            pic x(20) value spaces.
+       01 ws-type-value           pic 9(9)v99 value zero.
+       01 ws-grand-total          pic 9(9)v99 value zero.
+       01 ws-extended-value       pic 9(9)v99 value zero.
+
+       01 ws-heading-1.
+           05 filler               pic x(20) value "TYPE".
+           05 filler               pic x(20) value "STOCK #".
+           05 filler               pic x(10) value "ON HAND".
+           05 filler               pic x(10) value "RETAIL".
+           05 filler               pic x(15) value "EXT VALUE".
+
+       01 ws-detail-line.
+           05 filler               pic x(20) value spaces.
+           05 ws-d-stockno         pic x(4).
+           05 filler               pic x(11) value spaces.
+           05 ws-d-onhand          pic z(4)9.
+           05 filler               pic x(5)  value spaces.
+           05 ws-d-retail          pic z9.99.
+           05 filler               pic x(5)  value spaces.
+           05 ws-d-extvalue        pic z(6)9.99.
+
+       01 ws-subtotal-line.
+           05 filler               pic x(5)  value spaces.
+           05 ws-s-label           pic x(15) value spaces.
+           05 filler               pic x(30) value "subtotal ...".
+           05 ws-s-value           pic z(6)9.99.
+
+       01 ws-grandtotal-line.
+           05 filler               pic x(20) value "GRAND TOTAL".
+           05 filler               pic x(30) value spaces.
+           05 ws-g-value           pic z(6)9.99.
+
+       procedure division.
+       main-line.
+           perform open-files
+           perform write-headings
+           perform until ws-eof
+               perform read-next-book
+               if not ws-eof
+                   perform process-book
+               end-if
+           end-perform
+           if not ws-first-record
+               perform write-subtotal
+           end-if
+           perform write-grand-total
+           perform close-files
+           stop run
+           .
+
+       open-files.
+           open input bookfile
+           if ls-file-status <> "00"
+               display "bookval: cannot open bookfile, status "
+                        ls-file-status
+               stop run
+           end-if
+
+           open output valuation-report
+           if ls-rpt-status <> "00"
+               display "bookval: cannot open valuation-report, status "
+                        ls-rpt-status
+               stop run
+           end-if
+
+           move low-values to b-type
+           start bookfile key is not less than b-type
+           if ls-file-status <> "00"
+               set ws-eof to true
+           end-if
+           .
+
+       write-headings.
+           move ws-heading-1 to rpt-line
+           write rpt-line
+           move spaces to rpt-line
+           write rpt-line
+           .
+
+       read-next-book.
+           read bookfile next record
+           if ls-file-status <> "00"
+               set ws-eof to true
+           end-if
+           .
+
+       process-book.
+           if ws-first-record
+               move b-type to ws-prev-type
+               move "N" to ws-first-record-flag
+           end-if
+
+           if b-type <> ws-prev-type
+               perform write-subtotal
+               move zero to ws-type-value
+               move b-type to ws-prev-type
+           end-if
+
+           compute ws-extended-value = b-onhand * b-retail
+           add ws-extended-value to ws-type-value
+           add ws-extended-value to ws-grand-total
+
+           move b-stockno         to ws-d-stockno
+           move b-onhand          to ws-d-onhand
+           move b-retail          to ws-d-retail
+           move ws-extended-value to ws-d-extvalue
+           move ws-detail-line to rpt-line
+           write rpt-line
+           .
+
+       write-subtotal.
+           move ws-prev-type to ws-s-label
+           move ws-type-value to ws-s-value
+           move ws-subtotal-line to rpt-line
+           write rpt-line
+           move spaces to rpt-line
+           write rpt-line
+           .
+
+       write-grand-total.
+           move ws-grand-total to ws-g-value
+           move ws-grandtotal-line to rpt-line
+           write rpt-line
+           .
+
+       close-files.
+           close bookfile
+           close valuation-report
+           .
