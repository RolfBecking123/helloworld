@@ -0,0 +1,190 @@
+      ****************************************************************
+      *
+      * Low-stock reorder report.
+      *
+      * Reads bookfile sequentially, sorts every stock number whose
+      * b-onhand has fallen below the reorder threshold by vendor
+      * code, and prints a report grouped by vendor so purchasing can
+      * hand each supplier their own purchase-order list.
+      *
+      ****************************************************************
+
+       identification division.
+       program-id. bookrord.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bookfile assign to "bookfile.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is sequential
+               record key is b-stockno
+               alternate record key is b-title with duplicates
+               alternate record key is b-author with duplicates
+               alternate record key is b-type with duplicates
+               alternate record key is b-isbn with duplicates
+               .
+
+           select reorder-report assign to "reorder.rpt"
+               organization is line sequential
+               file status is ls-rpt-status
+               .
+
+           select sortwork assign to "reorder.srt"
+               .
+
+       data division.
+       file section.
+       FD bookfile is external.
+       copy "book-rec.cpy" replacing ==(prefix)== by ==b==.
+
+       FD reorder-report.
+       01 rpt-line                pic x(80).
+
+       SD sortwork.
+       01 sd-record.
+           05 sd-vendor-code       pic x(6).
+           05 sd-type              pic x(20).
+           05 sd-stockno           pic x(4).
+           05 sd-title             pic x(50).
+           05 sd-onhand            pic 9(5).
+
+       working-storage section.
+       01 ls-file-status          pic xx.
+       01 ls-rpt-status           pic xx.
+       01 ws-eof-flag             pic x value "N".
+           88 ws-eof                value "Y".
+
+       01 ws-reorder-threshold    pic 9(5) value 5.
+       01 ws-line-count           pic 9(5) value zero.
+       01 ws-prev-vendor          pic x(6) value low-values.
+       01 ws-first-record-flag    pic x value "Y".
+           88 ws-first-record       value "Y".
+
+       01 ws-vendor-function      pic x.
+           88 vw-read-record        value "1".
+       01 ws-vendor-file-status   pic xx.
+       copy "vendor-rec.cpy" replacing ==(prefix)== by ==ws-vw==.
+
+       01 ws-heading-1.
+           05 filler               pic x(20) value "STOCK #".
+           05 filler               pic x(20) value "TYPE".
+           05 filler               pic x(20) value "ON HAND".
+           05 filler               pic x(20) value "TITLE".
+
+       01 ws-vendor-heading.
+           05 filler               pic x(10) value "VENDOR: ".
+           05 ws-vh-code           pic x(6).
+           05 filler               pic x(3)  value spaces.
+           05 ws-vh-name           pic x(30).
+
+       01 ws-detail-line.
+           05 ws-d-stockno         pic x(4).
+           05 filler               pic x(16) value spaces.
+           05 ws-d-type            pic x(20).
+           05 ws-d-onhand          pic z(4)9.
+           05 filler               pic x(15) value spaces.
+           05 ws-d-title           pic x(50).
+
+       procedure division.
+       main-line.
+           sort sortwork
+               on ascending key sd-vendor-code sd-type sd-stockno
+               input procedure is select-low-stock
+               output procedure is produce-report
+           display "Reorder report complete - "
+                    ws-line-count " titles below threshold"
+           stop run
+           .
+
+       select-low-stock section.
+           open input bookfile
+           if ls-file-status <> "00"
+               display "bookrord: cannot open bookfile, status "
+                        ls-file-status
+               stop run
+           end-if
+
+           perform until ws-eof
+               read bookfile next record
+               if ls-file-status <> "00"
+                   set ws-eof to true
+               else
+                   if b-onhand < ws-reorder-threshold
+                       move b-vendor-code to sd-vendor-code
+                       move b-type        to sd-type
+                       move b-stockno     to sd-stockno
+                       move b-title       to sd-title
+                       move b-onhand      to sd-onhand
+                       release sd-record
+                   end-if
+               end-if
+           end-perform
+
+           close bookfile
+           .
+
+       produce-report section.
+           open output reorder-report
+           if ls-rpt-status <> "00"
+               display "bookrord: cannot open reorder-report, status "
+                        ls-rpt-status
+               stop run
+           end-if
+
+           move "N" to ws-eof-flag
+           perform until ws-eof
+               return sortwork at end
+                   set ws-eof to true
+               end-return
+               if not ws-eof
+                   if ws-first-record
+                       or sd-vendor-code <> ws-prev-vendor
+                       if not ws-first-record
+                           move spaces to rpt-line
+                           write rpt-line
+                       end-if
+                       move sd-vendor-code to ws-prev-vendor
+                       move "N" to ws-first-record-flag
+                       perform write-vendor-heading
+                       perform write-column-heading
+                   end-if
+                   move sd-stockno to ws-d-stockno
+                   move sd-type    to ws-d-type
+                   move sd-onhand  to ws-d-onhand
+                   move sd-title   to ws-d-title
+                   move ws-detail-line to rpt-line
+                   write rpt-line
+                   add 1 to ws-line-count
+               end-if
+           end-perform
+
+           close reorder-report
+           .
+
+       write-vendor-heading.
+           move sd-vendor-code to ws-vh-code
+           move spaces to ws-vh-name
+           if sd-vendor-code <> spaces
+               move sd-vendor-code to ws-vw-code
+               set vw-read-record to true
+               call "vendor" using ws-vendor-function
+                                   ws-vw-details
+                                   ws-vendor-file-status
+               if ws-vendor-file-status = "00"
+                   move ws-vw-name to ws-vh-name
+               else
+                   move "unknown vendor" to ws-vh-name
+               end-if
+           else
+               move "(no vendor code on file)" to ws-vh-name
+           end-if
+           move ws-vendor-heading to rpt-line
+           write rpt-line
+           .
+
+       write-column-heading.
+           move ws-heading-1 to rpt-line
+           write rpt-line
+           .
