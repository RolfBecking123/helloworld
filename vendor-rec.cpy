@@ -0,0 +1,13 @@
+      ****************************************************************
+      *
+      * Vendor/supplier record layout, shared between vendor.cbl and
+      * any caller (e.g. bookrord.cbl) via COPY ... REPLACING, the
+      * same way book-rec.cpy is shared between book.cbl and booktest.
+      *
+      ****************************************************************
+       01 (prefix)-details.
+           03 (prefix)-code       pic x(6).
+           03 (prefix)-name       pic x(30).
+           03 (prefix)-address    pic x(50).
+           03 (prefix)-contact    pic x(30).
+           03 (prefix)-lead-time  pic 9(3).
