@@ -0,0 +1,19 @@
+      ****************************************************************
+      *
+      * Customer backorder / want-list record layout, shared between
+      * backorder.cbl and its callers via COPY ... REPLACING, the same
+      * way book-rec.cpy is shared between book.cbl and booktest.
+      *
+      * Primary key is (prefix)-key = stockno + entry-no, so backorders
+      * for one title sort together and each customer request gets its
+      * own unique entry. (prefix)-stockno is also an alternate key so
+      * a title's whole want-list can be browsed on its own.
+      *
+      ****************************************************************
+       01 (prefix)-details.
+           03 (prefix)-key.
+               05 (prefix)-stockno        pic x(4).
+               05 (prefix)-entry-no       pic 9(8).
+           03 (prefix)-customer-name      pic x(30).
+           03 (prefix)-phone              pic x(15).
+           03 (prefix)-date               pic 9(8).
