@@ -1,9 +1,9 @@
-****************************************************************************
-*
-*	Copyright (C) 1984-2002 Micro Focus International Ltd. 
-*	All rights reserved.
-*
-****************************************************************************/
+      ****************************************************************
+      *
+      * Copyright (C) 1984-2002 Micro Focus International Ltd.
+      * All rights reserved.
+      *
+      ****************************************************************
        01 (prefix)-details.
         03 (prefix)-text-details.
 	    05 (prefix)-title  pic x(50).
@@ -13,3 +13,9 @@
         03 (prefix)-retail	pic 99v99.
 	    03 (prefix)-onhand	pic 9(5).
 	    03 (prefix)-sold	pic 9(5)    comp-3.
+        03 (prefix)-vendor-code	pic x(6).
+        03 (prefix)-isbn	pic x(13).
+        03 (prefix)-publisher	pic x(30).
+        03 (prefix)-discount-pct	pic 9(3).
+        03 (prefix)-sale-start	pic 9(8).
+        03 (prefix)-sale-end	pic 9(8).
