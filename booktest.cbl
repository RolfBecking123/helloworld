@@ -5,15 +5,64 @@
            88 add-record     value "2".
            88 delete-record  value "3".
            88 next-record    value "4".
+           88 update-record  value "5".
+           88 read-by-type   value "6".
+           88 list-records   value "7".
+           88 show-backorders  value "8".
        01 ws-file-status  pic xx.
+       01 ws-status-message pic x(24).
        copy "book-rec.cpy" replacing ==(prefix)== by ==ws-b==.
+       01 ws-b-effective-retail pic 99v99.
+
+       01 ws-list-table.
+           03 ws-list-entry occurs 15 times.
+               05 ws-list-stockno    pic x(4).
+               05 ws-list-title      pic x(30).
+               05 ws-list-type       pic x(15).
+               05 ws-list-author     pic x(25).
+               05 ws-list-onhand     pic z(4)9.
+       01 ws-list-count      pic 9(3) value zero.
+       01 ws-list-index      pic 9(3).
+
+       01 ws-page-seed-table.
+           03 ws-page-seed occurs 3000 times pic x(4).
+       01 ws-page-max-index  pic 9(4) value 3000.
+       01 ws-page-index      pic 9(4) value 1.
+       01 ws-page-last-stockno pic x(4).
+       01 ws-list-nav-key    pic x value spaces.
+           88 list-next-page    value "N" "n".
+           88 list-prev-page    value "P" "p".
+           88 list-quit         value "Q" "q".
+
+       01 ws-bol-table.
+           03 ws-bol-entry occurs 20 times.
+               05 ws-bol-entry-no      pic 9(8).
+               05 ws-bol-customer-name pic x(30).
+               05 ws-bol-phone         pic x(15).
+               05 ws-bol-date          pic 9(8).
+       01 ws-bol-count       pic 9(3) value zero.
+       01 ws-bol-index       pic 9(3).
+       01 ws-bol-max-index   pic 9(3) value 20.
+       01 ws-bol-more-flag   pic x value "N".
+           88 ws-bol-more       value "Y".
+       01 ws-bol-continue-key pic x value spaces.
+
+       01 ws-bo-function     pic x.
+           88 bo-read-record   value "1".
+           88 bo-add-record    value "2".
+           88 bo-next-record   value "4".
+       01 ws-bo-file-status  pic xx.
+       copy "backorder-rec.cpy" replacing ==(prefix)== by ==ws-bo==.
+       01 ws-take-backorder  pic x value "N".
 
        screen section.
        01 user-input-screen.
            03 line 3 column 5  value "Function:  [".
 	   03 line 3 column 17 pic x using ws-function.
 	   03 line 3 column 18 value "] Read=1, Add=2, Delete=3" &
-	                                  " Next=4, Quit=9".
+	                                  " Next=4, Update=5, Type=6," &
+	                                  " List=7, Backorders=8," &
+	                                  " Quit=9".
            
            03 line 5 column 5 value "Stock Number:    [".
            03 line 5 column 23 pic x(4) using ws-b-stockno.
@@ -42,22 +91,407 @@
            03 line 13 column 56 value "Sold: [".
 	   03 line 13 column 63 pic z(4)9 using ws-b-sold.
            03 line 13 column 68  value "]".
-                      
-           03 line 15 column 5 value "--------------".
-           
-           03 line 16 column 5 value "Status:  [".
-           03 line 16 column 15 pic xx from ws-file-status.
-           03 line 16 column 18  value "]".
+
+           03 line 14 column 5 value "Vendor:  [".
+           03 line 14 column 15 pic x(6) using ws-b-vendor-code.
+           03 line 14 column 22  value "]".
+
+           03 line 14 column 30 value "ISBN: [".
+           03 line 14 column 37 pic x(13) using ws-b-isbn.
+           03 line 14 column 50  value "]".
+
+           03 line 15 column 5 value "Publisher: [".
+           03 line 15 column 17 pic x(30) using ws-b-publisher.
+           03 line 15 column 47  value "]".
+
+           03 line 16 column 5 value "Discount %: [".
+           03 line 16 column 18 pic 999 using ws-b-discount-pct.
+           03 line 16 column 21  value "]".
+
+           03 line 16 column 30 value "Sale start: [".
+           03 line 16 column 43 pic 9(8) using ws-b-sale-start.
+           03 line 16 column 51  value "]".
+
+           03 line 16 column 60 value "Sale end: [".
+           03 line 16 column 71 pic 9(8) using ws-b-sale-end.
+           03 line 16 column 79  value "]".
+
+           03 line 17 column 5 value "Effective price: [".
+           03 line 17 column 24 pic 99.99 from ws-b-effective-retail.
+           03 line 17 column 29  value "]".
+
+           03 line 18 column 5 value "--------------".
+
+           03 line 19 column 5 value "Status:  [".
+           03 line 19 column 15 pic xx from ws-file-status.
+           03 line 19 column 18  value "] ".
+           03 line 19 column 20 pic x(24) from ws-status-message.
+
+       01 list-screen.
+           03 line 1 column 1 value "STOCK".
+           03 line 1 column 10 value "TITLE".
+           03 line 1 column 41 value "TYPE".
+           03 line 1 column 57 value "AUTHOR".
+           03 line 1 column 83 value "ON HAND".
+           03 line 2 column 1 pic x(4)  using ws-list-stockno(1).
+           03 line 2 column 10 pic x(30) using ws-list-title(1).
+           03 line 2 column 41 pic x(15) using ws-list-type(1).
+           03 line 2 column 57 pic x(25) using ws-list-author(1).
+           03 line 2 column 83 pic z(4)9 using ws-list-onhand(1).
+           03 line 3 column 1 pic x(4)  using ws-list-stockno(2).
+           03 line 3 column 10 pic x(30) using ws-list-title(2).
+           03 line 3 column 41 pic x(15) using ws-list-type(2).
+           03 line 3 column 57 pic x(25) using ws-list-author(2).
+           03 line 3 column 83 pic z(4)9 using ws-list-onhand(2).
+           03 line 4 column 1 pic x(4)  using ws-list-stockno(3).
+           03 line 4 column 10 pic x(30) using ws-list-title(3).
+           03 line 4 column 41 pic x(15) using ws-list-type(3).
+           03 line 4 column 57 pic x(25) using ws-list-author(3).
+           03 line 4 column 83 pic z(4)9 using ws-list-onhand(3).
+           03 line 5 column 1 pic x(4)  using ws-list-stockno(4).
+           03 line 5 column 10 pic x(30) using ws-list-title(4).
+           03 line 5 column 41 pic x(15) using ws-list-type(4).
+           03 line 5 column 57 pic x(25) using ws-list-author(4).
+           03 line 5 column 83 pic z(4)9 using ws-list-onhand(4).
+           03 line 6 column 1 pic x(4)  using ws-list-stockno(5).
+           03 line 6 column 10 pic x(30) using ws-list-title(5).
+           03 line 6 column 41 pic x(15) using ws-list-type(5).
+           03 line 6 column 57 pic x(25) using ws-list-author(5).
+           03 line 6 column 83 pic z(4)9 using ws-list-onhand(5).
+           03 line 7 column 1 pic x(4)  using ws-list-stockno(6).
+           03 line 7 column 10 pic x(30) using ws-list-title(6).
+           03 line 7 column 41 pic x(15) using ws-list-type(6).
+           03 line 7 column 57 pic x(25) using ws-list-author(6).
+           03 line 7 column 83 pic z(4)9 using ws-list-onhand(6).
+           03 line 8 column 1 pic x(4)  using ws-list-stockno(7).
+           03 line 8 column 10 pic x(30) using ws-list-title(7).
+           03 line 8 column 41 pic x(15) using ws-list-type(7).
+           03 line 8 column 57 pic x(25) using ws-list-author(7).
+           03 line 8 column 83 pic z(4)9 using ws-list-onhand(7).
+           03 line 9 column 1 pic x(4)  using ws-list-stockno(8).
+           03 line 9 column 10 pic x(30) using ws-list-title(8).
+           03 line 9 column 41 pic x(15) using ws-list-type(8).
+           03 line 9 column 57 pic x(25) using ws-list-author(8).
+           03 line 9 column 83 pic z(4)9 using ws-list-onhand(8).
+           03 line 10 column 1 pic x(4)  using ws-list-stockno(9).
+           03 line 10 column 10 pic x(30) using ws-list-title(9).
+           03 line 10 column 41 pic x(15) using ws-list-type(9).
+           03 line 10 column 57 pic x(25) using ws-list-author(9).
+           03 line 10 column 83 pic z(4)9 using ws-list-onhand(9).
+           03 line 11 column 1 pic x(4)  using ws-list-stockno(10).
+           03 line 11 column 10 pic x(30) using ws-list-title(10).
+           03 line 11 column 41 pic x(15) using ws-list-type(10).
+           03 line 11 column 57 pic x(25) using ws-list-author(10).
+           03 line 11 column 83 pic z(4)9 using ws-list-onhand(10).
+           03 line 12 column 1 pic x(4)  using ws-list-stockno(11).
+           03 line 12 column 10 pic x(30) using ws-list-title(11).
+           03 line 12 column 41 pic x(15) using ws-list-type(11).
+           03 line 12 column 57 pic x(25) using ws-list-author(11).
+           03 line 12 column 83 pic z(4)9 using ws-list-onhand(11).
+           03 line 13 column 1 pic x(4)  using ws-list-stockno(12).
+           03 line 13 column 10 pic x(30) using ws-list-title(12).
+           03 line 13 column 41 pic x(15) using ws-list-type(12).
+           03 line 13 column 57 pic x(25) using ws-list-author(12).
+           03 line 13 column 83 pic z(4)9 using ws-list-onhand(12).
+           03 line 14 column 1 pic x(4)  using ws-list-stockno(13).
+           03 line 14 column 10 pic x(30) using ws-list-title(13).
+           03 line 14 column 41 pic x(15) using ws-list-type(13).
+           03 line 14 column 57 pic x(25) using ws-list-author(13).
+           03 line 14 column 83 pic z(4)9 using ws-list-onhand(13).
+           03 line 15 column 1 pic x(4)  using ws-list-stockno(14).
+           03 line 15 column 10 pic x(30) using ws-list-title(14).
+           03 line 15 column 41 pic x(15) using ws-list-type(14).
+           03 line 15 column 57 pic x(25) using ws-list-author(14).
+           03 line 15 column 83 pic z(4)9 using ws-list-onhand(14).
+           03 line 16 column 1 pic x(4)  using ws-list-stockno(15).
+           03 line 16 column 10 pic x(30) using ws-list-title(15).
+           03 line 16 column 41 pic x(15) using ws-list-type(15).
+           03 line 16 column 57 pic x(25) using ws-list-author(15).
+           03 line 16 column 83 pic z(4)9 using ws-list-onhand(15).
+
+           03 line 18 column 5 value
+               "N=next page, P=previous page, Q=quit list [".
+           03 line 18 column 49 pic x using ws-list-nav-key.
+           03 line 18 column 50 value "]".
+
+       01 backorder-screen.
+           03 line 20 column 5 value
+               "Out of stock - take a backorder? (Y/N) [".
+           03 line 20 column 47 pic x using ws-take-backorder.
+           03 line 20 column 48  value "]".
+
+           03 line 22 column 5 value "Customer Name: [".
+           03 line 22 column 21 pic x(30) using ws-bo-customer-name.
+           03 line 22 column 52  value "]".
+
+           03 line 24 column 5 value "Phone:         [".
+           03 line 24 column 21 pic x(15) using ws-bo-phone.
+           03 line 24 column 37  value "]".
+
+       01 backorder-list-screen.
+           03 line 1 column 5 value "Backorders for stock number".
+           03 line 1 column 34 pic x(4) from ws-b-stockno.
+
+           03 line 2 column 1 value "ENTRY #".
+           03 line 2 column 12 value "CUSTOMER NAME".
+           03 line 2 column 44 value "PHONE".
+           03 line 2 column 62 value "DATE".
+
+           03 line 3 column 1 pic 9(8) from ws-bol-entry-no(1).
+           03 line 3 column 12 pic x(30) from ws-bol-customer-name(1).
+           03 line 3 column 44 pic x(15) from ws-bol-phone(1).
+           03 line 3 column 62 pic 9(8) from ws-bol-date(1).
+           03 line 4 column 1 pic 9(8) from ws-bol-entry-no(2).
+           03 line 4 column 12 pic x(30) from ws-bol-customer-name(2).
+           03 line 4 column 44 pic x(15) from ws-bol-phone(2).
+           03 line 4 column 62 pic 9(8) from ws-bol-date(2).
+           03 line 5 column 1 pic 9(8) from ws-bol-entry-no(3).
+           03 line 5 column 12 pic x(30) from ws-bol-customer-name(3).
+           03 line 5 column 44 pic x(15) from ws-bol-phone(3).
+           03 line 5 column 62 pic 9(8) from ws-bol-date(3).
+           03 line 6 column 1 pic 9(8) from ws-bol-entry-no(4).
+           03 line 6 column 12 pic x(30) from ws-bol-customer-name(4).
+           03 line 6 column 44 pic x(15) from ws-bol-phone(4).
+           03 line 6 column 62 pic 9(8) from ws-bol-date(4).
+           03 line 7 column 1 pic 9(8) from ws-bol-entry-no(5).
+           03 line 7 column 12 pic x(30) from ws-bol-customer-name(5).
+           03 line 7 column 44 pic x(15) from ws-bol-phone(5).
+           03 line 7 column 62 pic 9(8) from ws-bol-date(5).
+           03 line 8 column 1 pic 9(8) from ws-bol-entry-no(6).
+           03 line 8 column 12 pic x(30) from ws-bol-customer-name(6).
+           03 line 8 column 44 pic x(15) from ws-bol-phone(6).
+           03 line 8 column 62 pic 9(8) from ws-bol-date(6).
+           03 line 9 column 1 pic 9(8) from ws-bol-entry-no(7).
+           03 line 9 column 12 pic x(30) from ws-bol-customer-name(7).
+           03 line 9 column 44 pic x(15) from ws-bol-phone(7).
+           03 line 9 column 62 pic 9(8) from ws-bol-date(7).
+           03 line 10 column 1 pic 9(8) from ws-bol-entry-no(8).
+           03 line 10 column 12 pic x(30) from ws-bol-customer-name(8).
+           03 line 10 column 44 pic x(15) from ws-bol-phone(8).
+           03 line 10 column 62 pic 9(8) from ws-bol-date(8).
+           03 line 11 column 1 pic 9(8) from ws-bol-entry-no(9).
+           03 line 11 column 12 pic x(30) from ws-bol-customer-name(9).
+           03 line 11 column 44 pic x(15) from ws-bol-phone(9).
+           03 line 11 column 62 pic 9(8) from ws-bol-date(9).
+           03 line 12 column 1 pic 9(8) from ws-bol-entry-no(10).
+           03 line 12 column 12 pic x(30) from ws-bol-customer-name(10).
+           03 line 12 column 44 pic x(15) from ws-bol-phone(10).
+           03 line 12 column 62 pic 9(8) from ws-bol-date(10).
+           03 line 13 column 1 pic 9(8) from ws-bol-entry-no(11).
+           03 line 13 column 12 pic x(30) from ws-bol-customer-name(11).
+           03 line 13 column 44 pic x(15) from ws-bol-phone(11).
+           03 line 13 column 62 pic 9(8) from ws-bol-date(11).
+           03 line 14 column 1 pic 9(8) from ws-bol-entry-no(12).
+           03 line 14 column 12 pic x(30) from ws-bol-customer-name(12).
+           03 line 14 column 44 pic x(15) from ws-bol-phone(12).
+           03 line 14 column 62 pic 9(8) from ws-bol-date(12).
+           03 line 15 column 1 pic 9(8) from ws-bol-entry-no(13).
+           03 line 15 column 12 pic x(30) from ws-bol-customer-name(13).
+           03 line 15 column 44 pic x(15) from ws-bol-phone(13).
+           03 line 15 column 62 pic 9(8) from ws-bol-date(13).
+           03 line 16 column 1 pic 9(8) from ws-bol-entry-no(14).
+           03 line 16 column 12 pic x(30) from ws-bol-customer-name(14).
+           03 line 16 column 44 pic x(15) from ws-bol-phone(14).
+           03 line 16 column 62 pic 9(8) from ws-bol-date(14).
+           03 line 17 column 1 pic 9(8) from ws-bol-entry-no(15).
+           03 line 17 column 12 pic x(30) from ws-bol-customer-name(15).
+           03 line 17 column 44 pic x(15) from ws-bol-phone(15).
+           03 line 17 column 62 pic 9(8) from ws-bol-date(15).
+           03 line 18 column 1 pic 9(8) from ws-bol-entry-no(16).
+           03 line 18 column 12 pic x(30) from ws-bol-customer-name(16).
+           03 line 18 column 44 pic x(15) from ws-bol-phone(16).
+           03 line 18 column 62 pic 9(8) from ws-bol-date(16).
+           03 line 19 column 1 pic 9(8) from ws-bol-entry-no(17).
+           03 line 19 column 12 pic x(30) from ws-bol-customer-name(17).
+           03 line 19 column 44 pic x(15) from ws-bol-phone(17).
+           03 line 19 column 62 pic 9(8) from ws-bol-date(17).
+           03 line 20 column 1 pic 9(8) from ws-bol-entry-no(18).
+           03 line 20 column 12 pic x(30) from ws-bol-customer-name(18).
+           03 line 20 column 44 pic x(15) from ws-bol-phone(18).
+           03 line 20 column 62 pic 9(8) from ws-bol-date(18).
+           03 line 21 column 1 pic 9(8) from ws-bol-entry-no(19).
+           03 line 21 column 12 pic x(30) from ws-bol-customer-name(19).
+           03 line 21 column 44 pic x(15) from ws-bol-phone(19).
+           03 line 21 column 62 pic 9(8) from ws-bol-date(19).
+           03 line 22 column 1 pic 9(8) from ws-bol-entry-no(20).
+           03 line 22 column 12 pic x(30) from ws-bol-customer-name(20).
+           03 line 22 column 44 pic x(15) from ws-bol-phone(20).
+           03 line 22 column 62 pic 9(8) from ws-bol-date(20).
+
+           03 line 24 column 5 value
+               "(more than 20 on file - showing first 20) [".
+           03 line 24 column 49 pic x from ws-bol-more-flag.
+           03 line 24 column 50 value "]".
+
+           03 line 26 column 5 value "Press Enter to continue [".
+           03 line 26 column 31 pic x using ws-bol-continue-key.
+           03 line 26 column 32 value "]".
 
        procedure division.
            initialize ws-b-details
            perform until ws-function = "9"
                display user-input-screen
                accept user-input-screen
+
+               evaluate true
+                when list-records
+                   perform browse-books
+
+                when show-backorders
+                   perform list-backorders
+
+                when other
+                   call "book" using ws-function
+                                     ws-b-details
+                                     ws-file-status
+                                     ws-b-effective-retail
+                   perform translate-file-status
+
+                   if ws-file-status = "00"
+                           and ws-b-stockno <> spaces
+                           and ws-b-onhand = zero
+                           and (read-record or next-record
+                                   or read-by-type)
+                       perform offer-backorder
+                   end-if
+               end-evaluate
+           end-perform
+           stop run
+           .
+
+       browse-books.
+           move 1 to ws-page-index
+           move spaces to ws-page-seed(1)
+           perform load-list-page
+
+           move spaces to ws-list-nav-key
+           perform until list-quit
+               display list-screen
+               accept list-screen
+               evaluate true
+                when list-next-page
+                   if ws-list-count = 15
+                           and ws-page-index < ws-page-max-index
+                       add 1 to ws-page-index
+                       move ws-page-last-stockno
+                           to ws-page-seed(ws-page-index)
+                       perform load-list-page
+                   end-if
+
+                when list-prev-page
+                   if ws-page-index > 1
+                       subtract 1 from ws-page-index
+                       perform load-list-page
+                   end-if
+
+                when other
+                   continue
+               end-evaluate
+           end-perform
+           .
+
+       load-list-page.
+           initialize ws-list-table
+           move zero to ws-list-count
+           move ws-page-seed(ws-page-index) to ws-b-stockno
+
+           perform varying ws-list-index from 1 by 1
+                   until ws-list-index > 15
+               set next-record to true
                call "book" using ws-function
                                  ws-b-details
                                  ws-file-status
+                                 ws-b-effective-retail
+               perform translate-file-status
+               if ws-file-status <> "00"
+                   exit perform
+               end-if
 
+               add 1 to ws-list-count
+               move ws-b-stockno to ws-list-stockno(ws-list-index)
+               move ws-b-title   to ws-list-title(ws-list-index)
+               move ws-b-type    to ws-list-type(ws-list-index)
+               move ws-b-author  to ws-list-author(ws-list-index)
+               move ws-b-onhand  to ws-list-onhand(ws-list-index)
+               move ws-b-stockno to ws-page-last-stockno
            end-perform
-           stop run
+
+           set list-records to true
+           .
+
+       translate-file-status.
+           evaluate ws-file-status
+            when "00"
+               move "OK" to ws-status-message
+            when "05"
+               move "file created" to ws-status-message
+            when "10"
+               move "no more records" to ws-status-message
+            when "23"
+               move "record not found" to ws-status-message
+            when "35"
+               move "file not found" to ws-status-message
+            when "99"
+               move "duplicate stock number" to ws-status-message
+            when other
+               move "unknown status" to ws-status-message
+           end-evaluate
+           .
+
+       list-backorders.
+           initialize ws-bol-table
+           move zero to ws-bol-count
+           move "N" to ws-bol-more-flag
+           move ws-b-stockno to ws-bo-stockno
+           move zero to ws-bo-entry-no
+           set bo-read-record to true
+           call "backorder" using ws-bo-function
+                                  ws-bo-details
+                                  ws-bo-file-status
+           move ws-bo-file-status to ws-file-status
+           perform translate-file-status
+
+           perform until ws-file-status <> "00"
+               if ws-bol-count < ws-bol-max-index
+                   add 1 to ws-bol-count
+                   move ws-bo-entry-no
+                       to ws-bol-entry-no(ws-bol-count)
+                   move ws-bo-customer-name
+                       to ws-bol-customer-name(ws-bol-count)
+                   move ws-bo-phone
+                       to ws-bol-phone(ws-bol-count)
+                   move ws-bo-date
+                       to ws-bol-date(ws-bol-count)
+               else
+                   set ws-bol-more to true
+               end-if
+
+               set bo-next-record to true
+               call "backorder" using ws-bo-function
+                                      ws-bo-details
+                                      ws-bo-file-status
+               move ws-bo-file-status to ws-file-status
+           end-perform
+
+           set show-backorders to true
+           move spaces to ws-bol-continue-key
+           display backorder-list-screen
+           accept backorder-list-screen
+           .
+
+       offer-backorder.
+           move "N" to ws-take-backorder
+           move spaces to ws-bo-customer-name
+           move spaces to ws-bo-phone
+           display backorder-screen
+           accept backorder-screen
+           if ws-take-backorder = "Y"
+               move ws-b-stockno to ws-bo-stockno
+               move zero to ws-bo-entry-no
+               move function current-date(1:8) to ws-bo-date
+               set bo-add-record to true
+               call "backorder" using ws-bo-function
+                                      ws-bo-details
+                                      ws-bo-file-status
+           end-if
            .
