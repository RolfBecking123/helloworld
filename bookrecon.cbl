@@ -0,0 +1,232 @@
+      ****************************************************************
+      *
+      * Nightly point-of-sale reconciliation.
+      *
+      * Reads the day's POS register extract (stockno plus units rung
+      * up today) and compares it against bookfile's running b-sold
+      * total. A snapshot file remembers what b-sold was as of last
+      * night's run, so today's expected total is snapshot-sold plus
+      * today's register quantity; anything that doesn't match what
+      * is actually on bookfile gets printed as an exception. The
+      * snapshot is then rewritten with tonight's b-sold so tomorrow's
+      * run has a fresh baseline.
+      *
+      ****************************************************************
+
+       identification division.
+       program-id. bookrecon.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bookfile assign to "bookfile.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is dynamic
+               record key is b-stockno
+               alternate record key is b-title with duplicates
+               alternate record key is b-author with duplicates
+               alternate record key is b-type with duplicates
+               alternate record key is b-isbn with duplicates
+               .
+
+           select posfile assign to "possales.dat"
+               organization is line sequential
+               file status is ls-pos-status
+               .
+
+           select snapshotfile assign to "reconsnap.dat"
+               file status is ls-snap-status
+               organization is indexed
+               access mode is dynamic
+               record key is snap-stockno
+               .
+
+           select recon-report assign to "bookrecon.rpt"
+               organization is line sequential
+               file status is ls-rpt-status
+               .
+
+       data division.
+       file section.
+       FD bookfile is external.
+       copy "book-rec.cpy" replacing ==(prefix)== by ==b==.
+
+       FD posfile.
+       01 pos-record.
+           03 pos-stockno          pic x(4).
+           03 pos-qty              pic 9(5).
+
+       FD snapshotfile.
+       01 snapshot-record.
+           03 snap-stockno         pic x(4).
+           03 snap-sold            pic 9(5).
+
+       FD recon-report.
+       01 rpt-line                 pic x(80).
+
+       working-storage section.
+       01 ls-file-status           pic xx.
+       01 ls-pos-status            pic xx.
+       01 ls-snap-status           pic xx.
+       01 ls-rpt-status            pic xx.
+
+       01 ws-pos-eof-flag          pic x value "N".
+           88 ws-pos-eof              value "Y".
+
+       01 ws-snap-found-flag       pic x.
+           88 ws-snap-found           value "Y".
+
+       01 ws-prior-sold            pic 9(5).
+       01 ws-expected-sold         pic 9(5).
+       01 ws-matched-count         pic 9(5) value zero.
+       01 ws-exception-count       pic 9(5) value zero.
+       01 ws-notfound-count        pic 9(5) value zero.
+
+       01 ws-heading-1.
+           05 filler                pic x(10) value "STOCK #".
+           05 filler                pic x(12) value "PRIOR SOLD".
+           05 filler                pic x(12) value "TODAY QTY".
+           05 filler                pic x(14) value "EXPECTED SOLD".
+           05 filler                pic x(12) value "ACTUAL SOLD".
+           05 filler                pic x(30) value "RESULT".
+
+       01 ws-detail-line.
+           05 ws-d-stockno          pic x(4).
+           05 filler                pic x(6)  value spaces.
+           05 ws-d-prior            pic z(4)9.
+           05 filler                pic x(6)  value spaces.
+           05 ws-d-qty              pic z(4)9.
+           05 filler                pic x(6)  value spaces.
+           05 ws-d-expected         pic z(4)9.
+           05 filler                pic x(6)  value spaces.
+           05 ws-d-actual           pic z(4)9.
+           05 filler                pic x(6)  value spaces.
+           05 ws-d-result           pic x(30).
+
+       procedure division.
+       main-line.
+           perform open-files
+           perform write-headings
+
+           perform until ws-pos-eof
+               read posfile into pos-record
+               if ls-pos-status <> "00"
+                   set ws-pos-eof to true
+               else
+                   perform reconcile-one-record
+               end-if
+           end-perform
+
+           perform close-files
+           display "bookrecon: " ws-matched-count " matched, "
+                    ws-exception-count " exceptions, "
+                    ws-notfound-count " not found"
+           stop run
+           .
+
+       open-files.
+           open input bookfile
+           if ls-file-status <> "00"
+               display "bookrecon: cannot open bookfile, status "
+                        ls-file-status
+               stop run
+           end-if
+
+           open input posfile
+           if ls-pos-status <> "00"
+               display "bookrecon: cannot open posfile, status "
+                        ls-pos-status
+               stop run
+           end-if
+
+           open i-o snapshotfile
+           evaluate ls-snap-status
+            when "05"
+      *>-------File not created yet
+            when "00"
+               continue
+            when other
+               display "bookrecon: cannot open snapshotfile, status "
+                        ls-snap-status
+               stop run
+           end-evaluate
+
+           open output recon-report
+           if ls-rpt-status <> "00"
+               display "bookrecon: cannot open recon-report, status "
+                        ls-rpt-status
+               stop run
+           end-if
+           .
+
+       write-headings.
+           move ws-heading-1 to rpt-line
+           write rpt-line
+           .
+
+       reconcile-one-record.
+           move pos-stockno to b-stockno
+           read bookfile
+           if ls-file-status <> "00"
+               move pos-stockno to ws-d-stockno
+               move zero        to ws-d-prior
+               move pos-qty     to ws-d-qty
+               move zero        to ws-d-expected
+               move zero        to ws-d-actual
+               move "not found on bookfile" to ws-d-result
+               move ws-detail-line to rpt-line
+               write rpt-line
+               add 1 to ws-notfound-count
+           else
+               perform look-up-snapshot
+               compute ws-expected-sold = ws-prior-sold + pos-qty
+
+               move pos-stockno    to ws-d-stockno
+               move ws-prior-sold  to ws-d-prior
+               move pos-qty        to ws-d-qty
+               move ws-expected-sold to ws-d-expected
+               move b-sold         to ws-d-actual
+
+               if ws-expected-sold = b-sold
+                   move "ok" to ws-d-result
+                   add 1 to ws-matched-count
+               else
+                   move "discrepancy - check register" to ws-d-result
+                   add 1 to ws-exception-count
+               end-if
+
+               move ws-detail-line to rpt-line
+               write rpt-line
+               perform update-snapshot
+           end-if
+           .
+
+       look-up-snapshot.
+           move "N" to ws-snap-found-flag
+           move pos-stockno to snap-stockno
+           read snapshotfile
+           if ls-snap-status = "00"
+               set ws-snap-found to true
+               move snap-sold to ws-prior-sold
+           else
+               move zero to ws-prior-sold
+           end-if
+           .
+
+       update-snapshot.
+           move pos-stockno to snap-stockno
+           move b-sold      to snap-sold
+           if ws-snap-found
+               rewrite snapshot-record
+           else
+               write snapshot-record
+           end-if
+           .
+
+       close-files.
+           close bookfile
+           close posfile
+           close snapshotfile
+           close recon-report
+           .
