@@ -0,0 +1,173 @@
+      ****************************************************************
+      *
+      * Copyright (C) 2002 Micro Focus International Ltd.
+      * All rights reserved.
+      *
+      ****************************************************************
+
+       Program-id. vendor.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select vendorfile assign to "vendorfile.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is dynamic
+               record key is v-code
+               alternate record key is v-name with duplicates
+               .
+
+       Data division.
+       File section.
+       FD vendorfile is external.
+       copy "vendor-rec.cpy" replacing ==(prefix)== by ==v==.
+
+       working-storage section.
+       01 ls-file-status   pic xx.
+
+       linkage section.
+       01 lnk-function     pic x.
+           88 read-record    value "1".
+           88 add-record     value "2".
+           88 delete-record  value "3".
+           88 update-record  value "5".
+       01 lnk-file-status  pic xx.
+       copy "vendor-rec.cpy" replacing ==(prefix)== by ==lnk-v==.
+
+
+       procedure division using lnk-function
+                                lnk-v-details
+                                lnk-file-status.
+       main section.
+
+           evaluate true
+            when read-record
+               perform do-read-record
+
+            when add-record
+               perform do-add-record
+
+            when update-record
+               perform do-update-record
+
+            when delete-record
+               perform do-delete-record
+
+           end-evaluate
+           exit program
+           stop run
+           .
+
+       do-read-record section.
+           open input vendorfile
+           if ls-file-status <> "00"
+               initialize lnk-v-details
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+           evaluate true
+            when lnk-v-code <> spaces
+               move lnk-v-code to v-code
+               read vendorfile
+
+            when lnk-v-name <> spaces
+               move lnk-v-name to v-name
+               read vendorfile key is v-name
+
+           when other
+      *>------------No key specified - return unsuccessful read
+               move "23" to ls-file-status
+
+           end-evaluate
+           move ls-file-status to lnk-file-status
+           if ls-file-status = "00"
+               move v-code      to lnk-v-code
+               move v-name      to lnk-v-name
+               move v-address   to lnk-v-address
+               move v-contact   to lnk-v-contact
+               move v-lead-time to lnk-v-lead-time
+           else
+               initialize lnk-v-details
+           end-if
+           close vendorfile
+           .
+
+       do-add-record section.
+           open i-o vendorfile
+           evaluate ls-file-status
+            when "05"
+      *>-------File not created yet
+            when "00"
+               continue
+
+            when other
+               move ls-file-status to lnk-file-status
+               exit section
+           end-evaluate
+
+           move lnk-v-code to v-code
+           read vendorfile
+           if ls-file-status = "00"
+      * Record already exists - so error
+               move "99" to ls-file-status
+           else
+               move lnk-v-name      to v-name
+               move lnk-v-address   to v-address
+               move lnk-v-contact   to v-contact
+               move lnk-v-lead-time to v-lead-time
+               write v-details
+           end-if
+
+           move ls-file-status to lnk-file-status
+           close vendorfile
+           .
+
+       do-update-record section.
+           open i-o vendorfile
+           if ls-file-status <> "00"
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           move lnk-v-code to v-code
+           read vendorfile
+           if ls-file-status = "00"
+               move lnk-v-name      to v-name
+               move lnk-v-address   to v-address
+               move lnk-v-contact   to v-contact
+               move lnk-v-lead-time to v-lead-time
+               rewrite v-details
+           end-if
+
+           move ls-file-status to lnk-file-status
+           close vendorfile
+           .
+
+       do-delete-record section.
+           open i-o vendorfile
+           if ls-file-status <> "00"
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           evaluate true
+            when lnk-v-code <> spaces
+               move lnk-v-code to v-code
+               read vendorfile
+               delete vendorfile record
+
+            when lnk-v-name <> spaces
+               move lnk-v-name to v-name
+               read vendorfile key is v-name
+               delete vendorfile record
+
+           when other
+      *>------------No key specified - return unsuccessful read
+               move "23" to ls-file-status
+
+           end-evaluate
+
+           move ls-file-status to lnk-file-status
+           close vendorfile
+           .
