@@ -0,0 +1,170 @@
+      ****************************************************************
+      *
+      * Copyright (C) 2002 Micro Focus International Ltd.
+      * All rights reserved.
+      *
+      * Customer backorder / want-list file, keyed by stock number so
+      * that when a title is restocked (see book.cbl's update-record)
+      * the counter can pull the list of who to call.
+      *
+      ****************************************************************
+
+       Program-id. backorder.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select backorderfile assign to "backorder.dat"
+               file status is ls-file-status
+               organization is indexed
+               access mode is dynamic
+               record key is bo-key
+               alternate record key is bo-stockno with duplicates
+               .
+
+       Data division.
+       File section.
+       FD backorderfile is external.
+       copy "backorder-rec.cpy" replacing ==(prefix)== by ==bo==.
+
+       working-storage section.
+       01 ls-file-status   pic xx.
+       01 ws-current-date  pic x(21).
+
+       linkage section.
+       01 lnk-function     pic x.
+           88 read-record    value "1".
+           88 add-record     value "2".
+           88 delete-record  value "3".
+           88 next-record    value "4".
+       01 lnk-file-status  pic xx.
+       copy "backorder-rec.cpy" replacing ==(prefix)== by ==lnk-bo==.
+
+
+       procedure division using lnk-function
+                                lnk-bo-details
+                                lnk-file-status.
+       main section.
+
+           evaluate true
+            when read-record
+               perform do-read-record
+
+            when add-record
+               perform do-add-record
+
+            when delete-record
+               perform do-delete-record
+
+            when next-record
+               perform do-next-record
+
+           end-evaluate
+           exit program
+           stop run
+           .
+
+       do-read-record section.
+           open input backorderfile
+           if ls-file-status <> "00"
+               initialize lnk-bo-details
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           if lnk-bo-entry-no <> zero
+               move lnk-bo-stockno  to bo-stockno
+               move lnk-bo-entry-no to bo-entry-no
+               read backorderfile
+           else
+               move lnk-bo-stockno to bo-stockno
+               read backorderfile key is bo-stockno
+           end-if
+
+           move ls-file-status to lnk-file-status
+           if ls-file-status = "00"
+               move bo-key           to lnk-bo-key
+               move bo-customer-name to lnk-bo-customer-name
+               move bo-phone         to lnk-bo-phone
+               move bo-date          to lnk-bo-date
+           else
+               initialize lnk-bo-details
+           end-if
+           close backorderfile
+           .
+
+       do-next-record section.
+           open input backorderfile
+           if ls-file-status <> "00"
+               initialize lnk-bo-details
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           move lnk-bo-stockno  to bo-stockno
+           move lnk-bo-entry-no to bo-entry-no
+           start backorderfile key is > bo-key
+           if ls-file-status = "00"
+               read backorderfile next record
+               if ls-file-status = "00" and bo-stockno <> lnk-bo-stockno
+                   move "10" to ls-file-status
+               end-if
+           end-if
+
+           move ls-file-status to lnk-file-status
+           if ls-file-status = "00"
+               move bo-key           to lnk-bo-key
+               move bo-customer-name to lnk-bo-customer-name
+               move bo-phone         to lnk-bo-phone
+               move bo-date          to lnk-bo-date
+           else
+               initialize lnk-bo-details
+           end-if
+           close backorderfile
+           .
+
+       do-add-record section.
+           open i-o backorderfile
+           evaluate ls-file-status
+            when "05"
+      *>-------File not created yet
+            when "00"
+               continue
+
+            when other
+               move ls-file-status to lnk-file-status
+               exit section
+           end-evaluate
+
+           move lnk-bo-stockno     to bo-stockno
+           move function current-date to ws-current-date
+           move ws-current-date(9:8) to bo-entry-no
+           move lnk-bo-customer-name to bo-customer-name
+           move lnk-bo-phone         to bo-phone
+           move lnk-bo-date          to bo-date
+           write bo-details
+
+           move ls-file-status to lnk-file-status
+           if ls-file-status = "00"
+               move bo-key to lnk-bo-key
+           end-if
+           close backorderfile
+           .
+
+       do-delete-record section.
+           open i-o backorderfile
+           if ls-file-status <> "00"
+               move ls-file-status to lnk-file-status
+               exit section
+           end-if
+
+           move lnk-bo-stockno  to bo-stockno
+           move lnk-bo-entry-no to bo-entry-no
+           read backorderfile
+           if ls-file-status = "00"
+               delete backorderfile record
+           end-if
+
+           move ls-file-status to lnk-file-status
+           close backorderfile
+           .
