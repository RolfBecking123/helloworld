@@ -0,0 +1,20 @@
+      ****************************************************************
+      *
+      * Shared audit-log record layout - written by book.cbl and
+      * bookprice.cbl whenever either one changes bookfile directly.
+      *
+      ****************************************************************
+       01 (prefix)-record.
+           03 (prefix)-stockno       pic x(4).
+           03 filler                 pic x value space.
+           03 (prefix)-operation     pic x(6).
+           03 filler                 pic x value space.
+           03 (prefix)-old-onhand    pic z(4)9.
+           03 filler                 pic x value space.
+           03 (prefix)-new-onhand    pic z(4)9.
+           03 filler                 pic x value space.
+           03 (prefix)-old-retail    pic z9.99.
+           03 filler                 pic x value space.
+           03 (prefix)-new-retail    pic z9.99.
+           03 filler                 pic x value space.
+           03 (prefix)-timestamp     pic x(21).
